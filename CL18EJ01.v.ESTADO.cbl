@@ -1,341 +1,1282 @@
-      ******************************************************************
-      * Author: GABRIELA RODRIGUEZ
-      * Date: 25/09/2023
-      * Purpose: 
-      * DESCRIPCION: ORDENAR ARCHIVOS DE EMPLEADOS POR ESTADO
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CL18EJ02.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-       SELECT ENT-EMPLEADOS
-           ASSIGN TO '../EMPLEADOS.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-EMPLEADOS.
-
-
-       SELECT SAL-SALIDA
-           ASSIGN TO '../EMPLEADOSxESTADO.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SALIDA.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD ENT-EMPLEADOS.
-       01 REG-ENT-EMPLEADOS.
-          05 ENT-EMP-ID-EMPLEADO         PIC 9(08).
-          05 ENT-EMP-NOMBRE              PIC X(25).
-          05 ENT-EMP-APELLIDO            PIC X(25).
-          05 ENT-EMP-ESTADO              PIC X(01).
-
-       FD SAL-SALIDA.
-       01 REG-SALIDA                        PIC X(59).
-
-
-       WORKING-STORAGE SECTION.
-
-       01 FS-STATUS.
-          05 FS-EMPLEADOS                   PIC X(2).
-             88 FS-EMPLEADOS-OK                 VALUE '00'.
-             88 FS-EMPLEADOS-EOF                VALUE '10'.
-             88 FS-EMPLEADOS-NFD                VALUE '35'.
-          05 FS-SALIDA                      PIC X(2).
-             88 FS-SALIDA-OK                    VALUE '00'.
-             88 FS-SALIDA-EOF                   VALUE '10'.
-             88 FS-SALIDA-NFD                   VALUE '35'.
-
-       01 WS-CONTADORES.
-           05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
-           05 WS-CONT-REG-SALIDA             PIC 9(06) VALUE 0.
-
-       01 WS-VARIABLES-GENERALES.
-           05 WS-IMP-ACUM                    PIC 9(10)V9(02) VALUE 0.
-           05 WS-FORMAT-IMPORTE             PIC ZZZ.ZZ9.
-           05 WS-I                           PIC 9(2) VALUE 0.
-           05 WS-J                           PIC 9(2) VALUE 0.
-           05 WS-VAR-AUXILIAR                PIC 9.
-           05 WS-VALIDAR-ORDEN               PIC X(2).
-               88 WS-ORDENADO-SI                      VALUE 'SI'.
-               88 WS-ORDENADO-NO                      VALUE 'NO'.
-           05 WS-LISTA.
-               10 WS-ITEM OCCURS 10 TIMES.
-                  15 WS-ITEM-VALOR PIC 9.
-           05 WS-II                          PIC 9(4) VALUE 0.
-           05 WS-JJ                          PIC 9(4) VALUE 0.
-           05 WS-VAR-AUX2                    PIC X(59).
-           05 WS-LISTA-EMP.
-               10 WS-ITEM OCCURS 1217 TIMES.
-                  15 WS-ITEM-EMP.
-                     20 WS-ITEM-RESTO        PIC X(58).
-                     20 WS-ITEM-ESTADO       PIC X(01).
-
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-
-           PERFORM 1000-INICIAR
-              THRU 1000-INICIAR-EXIT.
-      *---- PROCESAMOS UN VECTOR INTERNO PARA ENTENDER EL ALGORITMO.
-
-           PERFORM 2000-PROCESAR-LISTA
-              THRU 2000-PROCESAR-LISTA-EXIT.
-      *---- AHORA VAMOS A ORDENAR EL ARCHIVO DE ENTRADA.
-           PERFORM 2200-PROCESAR-ARCHIVO
-              THRU 2200-PROCESAR-ARCHIVO-EXIT.
-
-           PERFORM 3000-FINALIZAR
-              THRU 3000-FINALIZAR-EXIT.
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       1000-INICIAR.
-
-           INITIALIZE WS-CONTADORES.
-
-           PERFORM 1100-ABRIR-EMPLEADOS
-              THRU 1100-ABRIR-EMPLEADOS-EXIT.
-
-           PERFORM 1200-ABRIR-SALIDA
-              THRU 1200-ABRIR-SALIDA-EXIT.
-
-       1000-INICIAR-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1100-ABRIR-EMPLEADOS.
-
-           OPEN INPUT ENT-EMPLEADOS.
-
-           EVALUATE TRUE
-               WHEN FS-EMPLEADOS-OK
-                    PERFORM 1110-LEER-EMPLEADOS
-                       THRU 1110-LEER-EMPLEADOS-EXIT
-               WHEN FS-EMPLEADOS-NFD
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
-                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
-                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
-           END-EVALUATE.
-
-       1100-ABRIR-EMPLEADOS-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1110-LEER-EMPLEADOS.
-
-           READ ENT-EMPLEADOS.
-
-           EVALUATE TRUE
-               WHEN FS-EMPLEADOS-OK
-                    ADD 1                   TO WS-CONT-REG-EMPLEADOS
-               WHEN FS-EMPLEADOS-EOF
-                    MOVE 99999999           TO ENT-EMP-ID-EMPLEADO
-               WHEN OTHER
-                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
-                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
-           END-EVALUATE.
-
-       1110-LEER-EMPLEADOS-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1200-ABRIR-SALIDA.
-
-           OPEN OUTPUT  SAL-SALIDA.
-
-           EVALUATE TRUE
-               WHEN FS-SALIDA-OK
-                    CONTINUE
-               WHEN FS-SALIDA-NFD
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-SALIDA
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-SALIDA
-           END-EVALUATE.
-
-       1200-ABRIR-SALIDA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2000-PROCESAR-LISTA.
-
-      *---- COMPLETO DATOS DE WS-LISTA
-           MOVE 5 TO WS-ITEM-VALOR(1).
-           MOVE 3 TO WS-ITEM-VALOR(2).
-           MOVE 9 TO WS-ITEM-VALOR(3).
-           MOVE 4 TO WS-ITEM-VALOR(4).
-           MOVE 8 TO WS-ITEM-VALOR(5).
-           MOVE 0 TO WS-ITEM-VALOR(6).
-           MOVE 1 TO WS-ITEM-VALOR(7).
-           MOVE 2 TO WS-ITEM-VALOR(8).
-           MOVE 7 TO WS-ITEM-VALOR(9).
-           MOVE 6 TO WS-ITEM-VALOR(10).
-
-           DISPLAY 'LISTA ORIGINAL: ' WS-LISTA.
-
-           PERFORM 2100-ORDENAR-LISTA
-              THRU 2100-ORDENAR-LISTA-EXIT.
-
-           DISPLAY 'LISTA ORDENADA: ' WS-LISTA.
-
-       2000-PROCESAR-LISTA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2100-ORDENAR-LISTA.
-
-      *---- SETEAR EN NO ORDENADO PARA QUE ENTRE EN EL BUCLE
-           MOVE 'NO'            TO WS-VALIDAR-ORDEN.
-
-      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10 OR
-                                  WS-ORDENADO-SI
-      *----PARA UNA PASADA ASUMO QUE ESTA ORDENADA
-              MOVE 'SI'                        TO WS-VALIDAR-ORDEN
-
-              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (10 - WS-I)
-
-      *----SI EN UNA PASADA COMPLETA NO ENTRA EN EL IF, ESTA ORDENADA
-                  IF WS-ITEM-VALOR(WS-J) >  WS-ITEM-VALOR(WS-J + 1)
-      *---- AL DETECTAR UN DESORDEN SETEO EN NO, PORQUE SEGURO TENGO
-      *---- QUE HACER OTRA PASADA.
-                      MOVE 'NO'                TO WS-VALIDAR-ORDEN
-                      MOVE WS-ITEM-VALOR(WS-J) TO WS-VAR-AUXILIAR
-                      MOVE WS-ITEM-VALOR(WS-J + 1)
-                                            TO WS-ITEM-VALOR(WS-J)
-                      MOVE WS-VAR-AUXILIAR     TO
-                                              WS-ITEM-VALOR(WS-J + 1)
-                  END-IF
-
-              END-PERFORM
-           END-PERFORM.
-
-       2100-ORDENAR-LISTA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2200-PROCESAR-ARCHIVO.
-
-      *---- LEO TODO EL ARCHIVO Y LO GUARDO EN UN OCCURS
-           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL FS-EMPLEADOS-EOF
-
-              MOVE REG-ENT-EMPLEADOS TO WS-ITEM-EMP (WS-II)
-
-              PERFORM 1110-LEER-EMPLEADOS
-                 THRU 1110-LEER-EMPLEADOS-EXIT
-
-           END-PERFORM.
-
-      *----REALIZO EL PROCEDIMIENTO DE ORDENAMIENTO DE LA LISTA EMPLEAD
-      *----SETEAR EN NO ORDENADO PARA QUE ENTRE EN EL BUCLE
-           MOVE 'NO'            TO WS-VALIDAR-ORDEN.
-
-      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA EMPLEADOS
-      *----USAR VARIABLES WS-II PARA INDICE Y WS-VAR-AUX2 COMO AUXILIAR
-
-      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA
-           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
-                           WS-CONT-REG-EMPLEADOS OR WS-ORDENADO-SI
-      *----PARA UNA PASADA ASUMO QUE ESTA ORDENADA
-              MOVE 'SI'                        TO WS-VALIDAR-ORDEN
-
-              PERFORM VARYING WS-JJ FROM 1 BY 1 UNTIL WS-JJ >
-                                     (WS-CONT-REG-EMPLEADOS- WS-II)
-      *----SI EN UNA PASADA COMPLETA NO ENTRA EN EL IF, ESTA ORDENADA
-                  IF WS-ITEM-ESTADO(WS-JJ) >  WS-ITEM-ESTADO(WS-JJ + 1)
-      *---- AL DETECTAR UN DESORDEN SETEO EN NO, PORQUE SEGURO TENGO
-      *---- QUE HACER OTRA PASADA.
-                      MOVE 'NO'              TO WS-VALIDAR-ORDEN
-                      MOVE WS-ITEM-EMP(WS-JJ) TO WS-VAR-AUX2
-                      MOVE WS-ITEM-EMP(WS-JJ + 1)
-                                            TO WS-ITEM-EMP(WS-JJ)
-                      MOVE WS-VAR-AUX2     TO
-                                              WS-ITEM-EMP(WS-JJ + 1)
-                  END-IF
-
-              END-PERFORM
-           END-PERFORM.
-
-
-      *---- EL SIGUIENTE PARRAFO LEE TODO EL OCCURS DE EMPLEADOS Y LO
-      *---- GRABA EN EL ARCHIVO DE SALIDA.
-           PERFORM 2300-MOVER-SALIDA
-              THRU 2300-MOVER-SALIDA-EXIT.
-
-       2200-PROCESAR-ARCHIVO-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2300-MOVER-SALIDA.
-
-           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
-                                                 WS-CONT-REG-EMPLEADOS
-
-              MOVE WS-ITEM-EMP (WS-II) TO REG-SALIDA
-
-              PERFORM 2400-GRABAR-SALIDA
-                 THRU 2400-GRABAR-SALIDA-EXIT
-
-           END-PERFORM.
-       2300-MOVER-SALIDA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2400-GRABAR-SALIDA.
-
-           WRITE REG-SALIDA.
-
-           EVALUATE TRUE
-               WHEN FS-SALIDA-OK
-                    ADD 1 TO WS-CONT-REG-SALIDA
-               WHEN FS-SALIDA-NFD
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-SALIDA
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-SALIDA
-           END-EVALUATE.
-
-       2400-GRABAR-SALIDA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       3000-FINALIZAR.
-
-           MOVE WS-CONT-REG-EMPLEADOS       TO WS-FORMAT-IMPORTE.
-           DISPLAY 'CANTIDAD DE REGISTROS EMPLEADOS   : '
-                   WS-FORMAT-IMPORTE.
-
-           MOVE WS-CONT-REG-SALIDA          TO WS-FORMAT-IMPORTE.
-           DISPLAY 'CANTIDAD DE REGISTROS SALIDA      : '
-                   WS-FORMAT-IMPORTE.
-
-           PERFORM 3200-CERRAR-ARCHIVOS
-              THRU 3200-CERRAR-ARCHIVOS-FIN.
-
-       3000-FINALIZAR-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       3200-CERRAR-ARCHIVOS.
-
-           CLOSE ENT-EMPLEADOS
-                 SAL-SALIDA.
-
-           IF NOT FS-EMPLEADOS-OK
-              DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
-           END-IF.
-
-           IF NOT FS-SALIDA-OK
-              DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA: ' FS-SALIDA
-           END-IF.
-
-       3200-CERRAR-ARCHIVOS-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       END PROGRAM CL18EJ02.
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 25/09/2023
+      * Purpose: 
+      * DESCRIPCION: ORDENAR ARCHIVOS DE EMPLEADOS POR ESTADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL18EJ02.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS.
+
+
+       SELECT SAL-SALIDA
+           ASSIGN TO '../EMPLEADOSxESTADO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SALIDA.
+
+       SELECT RES-RESUMEN
+           ASSIGN TO '../EMPLEADOSxESTADO-RESUMEN.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RESUMEN.
+
+       SELECT REJ-RECHAZADOS
+           ASSIGN TO '../EMPLEADOS-RECHAZADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZADOS.
+
+       SELECT WORK-ORDENAMIENTO
+           ASSIGN TO 'WORKORD'.
+
+       SELECT CHK-CHECKPOINT
+           ASSIGN TO '../CL18EJ02.CKP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      *---- ESPEJO EN DISCO DE WS-LISTA-EMP YA ORDENADA, GRABADO A
+      *---- MEDIDA QUE SE ARMA LA TABLA (2220-ARMAR-TABLA-ORDENADA). SI
+      *---- HAY UN CHECKPOINT VALIDO AL REINICIAR, SE LEE ESTE ARCHIVO
+      *---- EN VEZ DE VOLVER A LEER EMPLEADOS.TXT Y REPETIR EL SORT.
+       SELECT SNAP-ORDENADO
+           ASSIGN TO '../CL18EJ02.SRT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SNAPSHOT.
+
+       SELECT SAL-ESTADO
+           ASSIGN TO WS-NOMBRE-ARCHIVO-ESTADO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ESTADO.
+
+       SELECT DUP-DUPLICADOS
+           ASSIGN TO '../EMPLEADOS-DUPLICADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DUPLICADOS.
+
+       SELECT WORK-DUPLICADOS
+           ASSIGN TO 'WORKDUP'.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+       01 REG-ENT-EMPLEADOS.
+          05 ENT-EMP-ID-EMPLEADO         PIC 9(08).
+          05 ENT-EMP-NOMBRE              PIC X(25).
+          05 ENT-EMP-APELLIDO            PIC X(25).
+          05 ENT-EMP-ESTADO              PIC X(01).
+
+       FD SAL-SALIDA.
+           COPY CL18EJ02-SALIDA.
+
+       FD RES-RESUMEN.
+       01 REG-RESUMEN                       PIC X(37).
+
+       FD REJ-RECHAZADOS.
+       01 REG-RECHAZADOS                    PIC X(59).
+
+       SD WORK-ORDENAMIENTO.
+       01 WORK-REG-ORDEN.
+          05 WORK-ESTADO                    PIC X(01).
+          05 WORK-APELLIDO                  PIC X(25).
+          05 WORK-NOMBRE                    PIC X(25).
+          05 WORK-ID                        PIC 9(08).
+
+       FD CHK-CHECKPOINT.
+       01 REG-CHECKPOINT.
+          05 CHK-ULTIMO-II                  PIC 9(04).
+          05 CHK-CONT-SALIDA                PIC 9(06).
+          05 CHK-CLAVE-ORDEN                PIC X(08).
+          05 CHK-CONT-EMPLEADOS             PIC 9(04).
+          05 CHK-CONT-RECHAZADOS            PIC 9(04).
+
+       FD SNAP-ORDENADO.
+       01 REG-SNAPSHOT.
+          05 SNAP-ID                        PIC 9(08).
+          05 SNAP-NOMBRE                    PIC X(25).
+          05 SNAP-APELLIDO                  PIC X(25).
+          05 SNAP-ESTADO                    PIC X(01).
+
+       FD SAL-ESTADO.
+       01 REG-SAL-ESTADO                    PIC X(59).
+
+       FD DUP-DUPLICADOS.
+       01 REG-DUPLICADOS                    PIC X(59).
+
+       SD WORK-DUPLICADOS.
+       01 WORK-DUP-REG.
+          05 WORK-DUP-ID                    PIC 9(08).
+          05 WORK-DUP-NOMBRE                PIC X(25).
+          05 WORK-DUP-APELLIDO              PIC X(25).
+          05 WORK-DUP-ESTADO                PIC X(01).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-OK                 VALUE '00'.
+             88 FS-EMPLEADOS-EOF                VALUE '10'.
+             88 FS-EMPLEADOS-NFD                VALUE '35'.
+          05 FS-SALIDA                      PIC X(2).
+             88 FS-SALIDA-OK                    VALUE '00'.
+             88 FS-SALIDA-EOF                   VALUE '10'.
+             88 FS-SALIDA-NFD                   VALUE '35'.
+          05 FS-RESUMEN                     PIC X(2).
+             88 FS-RESUMEN-OK                   VALUE '00'.
+             88 FS-RESUMEN-EOF                  VALUE '10'.
+             88 FS-RESUMEN-NFD                  VALUE '35'.
+          05 FS-RECHAZADOS                  PIC X(2).
+             88 FS-RECHAZADOS-OK                VALUE '00'.
+             88 FS-RECHAZADOS-EOF               VALUE '10'.
+             88 FS-RECHAZADOS-NFD               VALUE '35'.
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+          05 FS-SNAPSHOT                    PIC X(2).
+             88 FS-SNAPSHOT-OK                  VALUE '00'.
+             88 FS-SNAPSHOT-EOF                 VALUE '10'.
+             88 FS-SNAPSHOT-NFD                 VALUE '35'.
+          05 FS-ESTADO                      PIC X(2).
+             88 FS-ESTADO-OK                    VALUE '00'.
+             88 FS-ESTADO-EOF                   VALUE '10'.
+             88 FS-ESTADO-NFD                   VALUE '35'.
+          05 FS-DUPLICADOS                  PIC X(2).
+             88 FS-DUPLICADOS-OK                VALUE '00'.
+             88 FS-DUPLICADOS-EOF               VALUE '10'.
+             88 FS-DUPLICADOS-NFD               VALUE '35'.
+
+       01 WS-SPLIT-POR-ESTADO.
+           05 WS-NOMBRE-ARCHIVO-ESTADO       PIC X(40).
+           05 WS-EST-ACTUAL-SPLIT            PIC X(01).
+           05 WS-FLAG-HAY-REG-ESTADO         PIC X(02) VALUE 'NO'.
+               88 WS-HAY-REG-ESTADO                  VALUE 'SI'.
+               88 WS-NO-HAY-REG-ESTADO               VALUE 'NO'.
+
+       01 WS-PARAMETRO-CORRIDA.
+           05 WS-PARM-CLAVE-ORDEN            PIC X(08) VALUE 'ESTADO'.
+               88 WS-CLAVE-ES-ESTADO                 VALUE 'ESTADO'.
+               88 WS-CLAVE-ES-APELLIDO               VALUE 'APELLIDO'.
+               88 WS-CLAVE-ES-ID                     VALUE 'ID'.
+
+       01 WS-DUPLICADOS-AREA.
+           05 WS-FIN-SORT-DUP                PIC X(2) VALUE 'NO'.
+               88 WS-SORT-DUP-TERMINADO              VALUE 'SI'.
+           05 WS-DUP-PRIMERA-VEZ             PIC X(2) VALUE 'SI'.
+               88 WS-DUP-ES-PRIMERA                  VALUE 'SI'.
+           05 WS-DUP-YA-GRABADO              PIC X(2) VALUE 'NO'.
+               88 WS-DUP-GRABADO-SI                  VALUE 'SI'.
+           05 WS-DUP-REG-ANTERIOR.
+               10 WS-DUP-ANT-ID               PIC 9(08).
+               10 WS-DUP-ANT-NOMBRE           PIC X(25).
+               10 WS-DUP-ANT-APELLIDO         PIC X(25).
+               10 WS-DUP-ANT-ESTADO           PIC X(01).
+           05 WS-DUP-REG-ACTUAL.
+               10 WS-DUP-ACT-ID               PIC 9(08).
+               10 WS-DUP-ACT-NOMBRE           PIC X(25).
+               10 WS-DUP-ACT-APELLIDO         PIC X(25).
+               10 WS-DUP-ACT-ESTADO           PIC X(01).
+
+       01 WS-CHECKPOINT-AREA.
+           05 WS-FLAG-CHECKPOINT             PIC X(02) VALUE 'NO'.
+               88 WS-CHECKPOINT-EXISTE               VALUE 'SI'.
+           05 WS-CKP-ULTIMO-II                PIC 9(04) VALUE 0.
+           05 WS-INICIO-MOVER                 PIC 9(04) VALUE 1.
+           05 WS-FLAG-CKP-CLAVE-DISTINTA      PIC X(02) VALUE 'NO'.
+               88 WS-CKP-CLAVE-ES-DISTINTA            VALUE 'SI'.
+
+       01 WS-CONTADORES.
+           05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
+           05 WS-CONT-REG-VALIDOS            PIC 9(04) VALUE 0.
+           05 WS-CONT-REG-RECHAZADOS         PIC 9(04) VALUE 0.
+           05 WS-CONT-REG-SALIDA             PIC 9(06) VALUE 0.
+           05 WS-CONT-REG-RESUMEN            PIC 9(04) VALUE 0.
+           05 WS-CONT-REG-DUPLICADOS         PIC 9(04) VALUE 0.
+
+      *---- CANTIDAD DE CODIGOS DE ESTADO VALIDOS. UNICA CONSTANTE QUE
+      *---- GOBIERNA EL TAMANO DE WS-ESTADO-VALIDO Y TODOS LOS LIMITES
+      *---- DE PERFORM VARYING QUE RECORREN ESA TABLA; CAMBIAR LA LISTA
+      *---- DE ESTADOS VALIDOS SOLO REQUIERE TOCAR ESTE VALOR Y LOS
+      *---- FILLER DE LA TABLA DE ABAJO. LA OCCURS DE REG-TRL-POR-ESTADO
+      *---- EN COPYBOOKS/CL18EJ02-SALIDA.CPY NO PUEDE VER ESTA CONSTANTE
+      *---- PORQUE ESE COPYBOOK SE INCLUYE EN LA FD DE SAL-SALIDA, Y LA
+      *---- FILE SECTION VA ANTES QUE WORKING-STORAGE; ESE OCCURS QUEDA
+      *---- EN LITERAL Y DEBE ACTUALIZARSE A MANO SI CAMBIA ESTE VALOR
+      *---- (EL COMENTARIO DEL COPYBOOK LO SEÑALA).
+       78  WS-CANT-ESTADOS-VALIDOS            VALUE 5.
+
+       01 WS-TABLA-ESTADOS-VALIDOS.
+           05 WS-ESTADOS-VALIDOS.
+               10 FILLER                     PIC X(01) VALUE 'A'.
+               10 FILLER                     PIC X(01) VALUE 'B'.
+               10 FILLER                     PIC X(01) VALUE 'C'.
+               10 FILLER                     PIC X(01) VALUE 'D'.
+               10 FILLER                     PIC X(01) VALUE 'E'.
+           05 WS-ESTADOS-VALIDOS-R REDEFINES WS-ESTADOS-VALIDOS.
+               10 WS-ESTADO-VALIDO OCCURS WS-CANT-ESTADOS-VALIDOS TIMES
+                                    PIC X(01).
+
+       01 WS-VALIDACION-ESTADO.
+           05 WS-KK                          PIC 9(02) VALUE 0.
+           05 WS-ESTADO-OK                   PIC X(02).
+               88 WS-ESTADO-ENCONTRADO               VALUE 'SI'.
+               88 WS-ESTADO-NO-ENCONTRADO            VALUE 'NO'.
+
+       01 WS-RESUMEN-AREA.
+           05 WS-RES-ESTADO-ACTUAL           PIC X(01).
+           05 WS-RES-CANTIDAD-ACTUAL         PIC 9(06) VALUE 0.
+           05 WS-RES-LINEA.
+               10 FILLER                     PIC X(08) VALUE 'ESTADO: '.
+               10 WS-RES-LIN-ESTADO          PIC X(01).
+               10 FILLER                     PIC X(12)
+                                              VALUE '  CANTIDAD: '.
+               10 WS-RES-LIN-CANT            PIC ZZ.ZZ9.
+               10 FILLER                     PIC X(10) VALUE SPACES.
+           05 WS-RES-LINEA-TOTAL REDEFINES WS-RES-LINEA.
+               10 FILLER                     PIC X(21)
+                                              VALUE 'TOTAL GENERAL'.
+               10 WS-RES-TOT-CANT            PIC ZZ.ZZ9.
+               10 FILLER                     PIC X(10) VALUE SPACES.
+
+       01 WS-VARIABLES-GENERALES.
+           05 WS-IMP-ACUM                    PIC 9(10)V9(02) VALUE 0.
+           05 WS-FORMAT-IMPORTE             PIC ZZZ.ZZ9.
+           05 WS-I                           PIC 9(2) VALUE 0.
+           05 WS-J                           PIC 9(2) VALUE 0.
+           05 WS-VAR-AUXILIAR                PIC 9.
+           05 WS-VALIDAR-ORDEN               PIC X(2).
+               88 WS-ORDENADO-SI                      VALUE 'SI'.
+               88 WS-ORDENADO-NO                      VALUE 'NO'.
+           05 WS-FIN-SORT                    PIC X(2) VALUE 'NO'.
+               88 WS-SORT-TERMINADO                   VALUE 'SI'.
+           05 WS-LISTA.
+               10 WS-ITEM OCCURS 10 TIMES.
+                  15 WS-ITEM-VALOR PIC 9.
+           05 WS-II                          PIC 9(4) VALUE 0.
+           05 WS-JJ                          PIC 9(4) VALUE 0.
+           05 WS-MAX-EMPLEADOS               PIC 9(04) VALUE 5000.
+           05 WS-LISTA-EMP.
+               10 WS-ITEM OCCURS 5000 TIMES.
+                  15 WS-ITEM-EMP.
+                     20 WS-ITEM-RESTO.
+                        25 WS-ITEM-ID        PIC 9(08).
+                        25 WS-ITEM-NOMBRE    PIC X(25).
+                        25 WS-ITEM-APELLIDO  PIC X(25).
+                     20 WS-ITEM-ESTADO       PIC X(01).
+
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR
+              THRU 1000-INICIAR-EXIT.
+      *---- PROCESAMOS UN VECTOR INTERNO PARA ENTENDER EL ALGORITMO.
+
+           PERFORM 2000-PROCESAR-LISTA
+              THRU 2000-PROCESAR-LISTA-EXIT.
+      *---- AHORA VAMOS A ORDENAR EL ARCHIVO DE ENTRADA.
+           PERFORM 2200-PROCESAR-ARCHIVO
+              THRU 2200-PROCESAR-ARCHIVO-EXIT.
+
+      *---- GENERO EL REPORTE DE CONTROL POR ESTADO.
+           PERFORM 2500-GENERAR-RESUMEN
+              THRU 2500-GENERAR-RESUMEN-EXIT.
+
+      *---- DETECTO IDS DE EMPLEADO DUPLICADOS EN TODA LA CORRIDA.
+           PERFORM 2600-DETECTAR-DUPLICADOS
+              THRU 2600-DETECTAR-DUPLICADOS-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR.
+
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1050-OBTENER-PARAMETRO
+              THRU 1050-OBTENER-PARAMETRO-EXIT.
+
+           PERFORM 1150-VERIFICAR-CHECKPOINT
+              THRU 1150-VERIFICAR-CHECKPOINT-EXIT.
+
+      *---- SI HAY CHECKPOINT, WS-LISTA-EMP SE VA A RECONSTRUIR DESDE
+      *---- EL ESPEJO (2225-CARGAR-TABLA-DESDE-ESPEJO) Y NO HACE FALTA
+      *---- TOCAR EMPLEADOS.TXT: ESO EVITA QUE UNA CORRIDA REANUDADA
+      *---- FALLE SOLO PORQUE EL ARCHIVO DE ENTRADA YA FUE ARCHIVADO O
+      *---- ROTADO DESPUES DE LA CORRIDA ORIGINAL.
+           IF NOT WS-CHECKPOINT-EXISTE
+              PERFORM 1100-ABRIR-EMPLEADOS
+                 THRU 1100-ABRIR-EMPLEADOS-EXIT
+           END-IF.
+
+           PERFORM 1200-ABRIR-SALIDA
+              THRU 1200-ABRIR-SALIDA-EXIT.
+
+           PERFORM 1250-ABRIR-RESUMEN
+              THRU 1250-ABRIR-RESUMEN-EXIT.
+
+           PERFORM 1300-ABRIR-RECHAZADOS
+              THRU 1300-ABRIR-RECHAZADOS-EXIT.
+
+           PERFORM 1350-ABRIR-DUPLICADOS
+              THRU 1350-ABRIR-DUPLICADOS-EXIT.
+
+       1000-INICIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-OBTENER-PARAMETRO.
+
+      *---- PERMITO ELEGIR EN TIEMPO DE EJECUCION (PARM DE JCL O
+      *---- ARGUMENTO DE LINEA DE COMANDOS) POR QUE CAMPO SE ORDENA EL
+      *---- ARCHIVO DE SALIDA, EN LUGAR DE TENER UN PROGRAMA POR CAMPO.
+      *---- SI NO VIENE NADA O VIENE UN VALOR QUE NO RECONOZCO, SIGO
+      *---- ORDENANDO POR ESTADO COMO HASTA AHORA.
+           ACCEPT WS-PARM-CLAVE-ORDEN FROM COMMAND-LINE.
+
+           IF NOT WS-CLAVE-ES-ESTADO AND NOT WS-CLAVE-ES-APELLIDO
+                                     AND NOT WS-CLAVE-ES-ID
+              MOVE 'ESTADO' TO WS-PARM-CLAVE-ORDEN
+           END-IF.
+
+           DISPLAY 'CLAVE DE ORDENAMIENTO UTILIZADA: '
+                   WS-PARM-CLAVE-ORDEN.
+
+       1050-OBTENER-PARAMETRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-EMPLEADOS.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    PERFORM 1110-LEER-EMPLEADOS
+                       THRU 1110-LEER-EMPLEADOS-EXIT
+               WHEN FS-EMPLEADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1100-ABRIR-EMPLEADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LEER-EMPLEADOS.
+
+           READ ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    ADD 1                   TO WS-CONT-REG-EMPLEADOS
+               WHEN FS-EMPLEADOS-EOF
+                    MOVE 99999999           TO ENT-EMP-ID-EMPLEADO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1110-LEER-EMPLEADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1150-VERIFICAR-CHECKPOINT.
+
+      *---- SI UNA CORRIDA ANTERIOR DEJO UN CHECKPOINT VALIDO Y FUE
+      *---- GRABADO CON LA MISMA CLAVE DE ORDENAMIENTO DE ESTA CORRIDA,
+      *---- NO SOLO SE REANUDA LA GRABACION DE SALIDA DESDE ESE PUNTO
+      *---- (EN VEZ DE REESCRIBIR EMPLEADOSxESTADO.TXT DESDE EL PRIMER
+      *---- REGISTRO): TAMBIEN SE EVITA VOLVER A LEER EMPLEADOS.TXT Y
+      *---- REPETIR EL SORT, CARGANDO WS-LISTA-EMP DESDE EL ESPEJO
+      *---- CL18EJ02.SRT (VER 2200-PROCESAR-ARCHIVO). POR ESO SE
+      *---- RESTAURAN ACA TAMBIEN LOS CONTADORES DE EMPLEADOS LEIDOS Y
+      *---- RECHAZADOS QUE ESA LECTURA YA NO VA A VOLVER A CALCULAR.
+      *---- SI CAMBIA LA CLAVE DE ORDENAMIENTO RESPECTO DEL CHECKPOINT
+      *---- ANTERIOR, WS-LISTA-EMP QUEDARIA ARMADA EN UN ORDEN DISTINTO
+      *---- AL QUE YA ESTA ESCRITO EN EL ARCHIVO DE SALIDA (Y EL ESPEJO
+      *---- QUEDO ORDENADO POR LA CLAVE VIEJA), ASI QUE EL CHECKPOINT SE
+      *---- DESCARTA Y SE FUERZA UNA RELECTURA/RESORT COMPLETOS EN VEZ
+      *---- DE ARRASTRAR EL ORDEN VIEJO.
+           MOVE 'NO' TO WS-FLAG-CHECKPOINT.
+           MOVE 'NO' TO WS-FLAG-CKP-CLAVE-DISTINTA.
+           MOVE 0    TO WS-CKP-ULTIMO-II.
+
+           OPEN INPUT CHK-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              READ CHK-CHECKPOINT
+              IF FS-CHECKPOINT-OK AND CHK-ULTIMO-II > 0
+                 IF CHK-CLAVE-ORDEN = WS-PARM-CLAVE-ORDEN
+                    MOVE CHK-ULTIMO-II      TO WS-CKP-ULTIMO-II
+                    MOVE CHK-CONT-SALIDA    TO WS-CONT-REG-SALIDA
+                    MOVE CHK-CONT-EMPLEADOS TO WS-CONT-REG-EMPLEADOS
+                    MOVE CHK-CONT-RECHAZADOS
+                                            TO WS-CONT-REG-RECHAZADOS
+                    MOVE 'SI'               TO WS-FLAG-CHECKPOINT
+                 ELSE
+                    DISPLAY 'CHECKPOINT DESCARTADO: CAMBIO LA CLAVE '
+                            'DE ORDENAMIENTO DE ' CHK-CLAVE-ORDEN
+                            ' A ' WS-PARM-CLAVE-ORDEN
+                    MOVE 'SI' TO WS-FLAG-CKP-CLAVE-DISTINTA
+                 END-IF
+              END-IF
+              CLOSE CHK-CHECKPOINT
+           END-IF.
+
+           IF WS-CKP-CLAVE-ES-DISTINTA
+              PERFORM 2460-LIMPIAR-CHECKPOINT
+                 THRU 2460-LIMPIAR-CHECKPOINT-EXIT
+           END-IF.
+
+       1150-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1115-VALIDAR-ESTADO.
+
+      *---- BUSCO ENT-EMP-ESTADO EN LA TABLA DE ESTADOS VALIDOS.
+           MOVE 'NO'                  TO WS-ESTADO-OK.
+
+           PERFORM VARYING WS-KK FROM 1 BY 1 UNTIL WS-KK >
+                                                 WS-CANT-ESTADOS-VALIDOS
+                                    OR WS-ESTADO-ENCONTRADO
+              IF ENT-EMP-ESTADO = WS-ESTADO-VALIDO (WS-KK)
+                 MOVE 'SI'            TO WS-ESTADO-OK
+              END-IF
+           END-PERFORM.
+
+       1115-VALIDAR-ESTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1120-RECHAZAR-EMPLEADO.
+
+           MOVE REG-ENT-EMPLEADOS      TO REG-RECHAZADOS.
+           WRITE REG-RECHAZADOS.
+
+           EVALUATE TRUE
+               WHEN FS-RECHAZADOS-OK
+                    ADD 1 TO WS-CONT-REG-RECHAZADOS
+               WHEN FS-RECHAZADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RECHAZADOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE RECHAZADOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZADOS
+           END-EVALUATE.
+
+       1120-RECHAZAR-EMPLEADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-ABRIR-SALIDA.
+
+      *---- SI SE DETECTO UN CHECKPOINT, CONTINUO EL ARCHIVO DE SALIDA
+      *---- EN VEZ DE TRUNCARLO Y VOLVER A EMPEZAR DESDE CERO.
+           IF WS-CHECKPOINT-EXISTE
+              OPEN EXTEND SAL-SALIDA
+           ELSE
+              OPEN OUTPUT SAL-SALIDA
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-SALIDA-OK
+                    CONTINUE
+               WHEN FS-SALIDA-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA
+           END-EVALUATE.
+
+       1200-ABRIR-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1250-ABRIR-RESUMEN.
+
+           OPEN OUTPUT  RES-RESUMEN.
+
+           EVALUATE TRUE
+               WHEN FS-RESUMEN-OK
+                    CONTINUE
+               WHEN FS-RESUMEN-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RESUMEN'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMEN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RESUMEN'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMEN
+           END-EVALUATE.
+
+       1250-ABRIR-RESUMEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-ABRIR-RECHAZADOS.
+
+      *---- SI SE DETECTO UN CHECKPOINT, EL ARCHIVO DE RECHAZADOS DE LA
+      *---- CORRIDA ANTERIOR NO SE VUELVE A GENERAR (2225-CARGAR-TABLA-
+      *---- DESDE-ESPEJO NO RELEE NI REVALIDA EMPLEADOS.TXT), ASI QUE
+      *---- ABRIRLO EN OUTPUT LO TRUNCARIA DEJANDOLO VACIO AUNQUE
+      *---- WS-CONT-REG-RECHAZADOS SE HAYA RESTAURADO CON UN VALOR
+      *---- DISTINTO DE CERO. SE DEJA INTACTO TAL COMO QUEDO.
+           IF WS-CHECKPOINT-EXISTE
+              OPEN EXTEND REJ-RECHAZADOS
+           ELSE
+              OPEN OUTPUT REJ-RECHAZADOS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-RECHAZADOS-OK
+                    CONTINUE
+               WHEN FS-RECHAZADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RECHAZADOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZADOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZADOS
+           END-EVALUATE.
+
+       1300-ABRIR-RECHAZADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1350-ABRIR-DUPLICADOS.
+
+           OPEN OUTPUT  DUP-DUPLICADOS.
+
+           EVALUATE TRUE
+               WHEN FS-DUPLICADOS-OK
+                    CONTINUE
+               WHEN FS-DUPLICADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE DUPLICADOS'
+                    DISPLAY 'FILE STATUS: ' FS-DUPLICADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DUPLICADOS'
+                    DISPLAY 'FILE STATUS: ' FS-DUPLICADOS
+           END-EVALUATE.
+
+       1350-ABRIR-DUPLICADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-LISTA.
+
+      *---- COMPLETO DATOS DE WS-LISTA
+           MOVE 5 TO WS-ITEM-VALOR(1).
+           MOVE 3 TO WS-ITEM-VALOR(2).
+           MOVE 9 TO WS-ITEM-VALOR(3).
+           MOVE 4 TO WS-ITEM-VALOR(4).
+           MOVE 8 TO WS-ITEM-VALOR(5).
+           MOVE 0 TO WS-ITEM-VALOR(6).
+           MOVE 1 TO WS-ITEM-VALOR(7).
+           MOVE 2 TO WS-ITEM-VALOR(8).
+           MOVE 7 TO WS-ITEM-VALOR(9).
+           MOVE 6 TO WS-ITEM-VALOR(10).
+
+           DISPLAY 'LISTA ORIGINAL: ' WS-LISTA.
+
+           PERFORM 2100-ORDENAR-LISTA
+              THRU 2100-ORDENAR-LISTA-EXIT.
+
+           DISPLAY 'LISTA ORDENADA: ' WS-LISTA.
+
+       2000-PROCESAR-LISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ORDENAR-LISTA.
+
+      *---- SETEAR EN NO ORDENADO PARA QUE ENTRE EN EL BUCLE
+           MOVE 'NO'            TO WS-VALIDAR-ORDEN.
+
+      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10 OR
+                                  WS-ORDENADO-SI
+      *----PARA UNA PASADA ASUMO QUE ESTA ORDENADA
+              MOVE 'SI'                        TO WS-VALIDAR-ORDEN
+
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (10 - WS-I)
+
+      *----SI EN UNA PASADA COMPLETA NO ENTRA EN EL IF, ESTA ORDENADA
+                  IF WS-ITEM-VALOR(WS-J) >  WS-ITEM-VALOR(WS-J + 1)
+      *---- AL DETECTAR UN DESORDEN SETEO EN NO, PORQUE SEGURO TENGO
+      *---- QUE HACER OTRA PASADA.
+                      MOVE 'NO'                TO WS-VALIDAR-ORDEN
+                      MOVE WS-ITEM-VALOR(WS-J) TO WS-VAR-AUXILIAR
+                      MOVE WS-ITEM-VALOR(WS-J + 1)
+                                            TO WS-ITEM-VALOR(WS-J)
+                      MOVE WS-VAR-AUXILIAR     TO
+                                              WS-ITEM-VALOR(WS-J + 1)
+                  END-IF
+
+              END-PERFORM
+           END-PERFORM.
+
+       2100-ORDENAR-LISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-PROCESAR-ARCHIVO.
+
+      *---- SI HAY UN CHECKPOINT VALIDO DE UNA CORRIDA ANTERIOR, WS-
+      *---- LISTA-EMP SE CARGA DESDE EL ESPEJO CL18EJ02.SRT QUE ESA
+      *---- CORRIDA YA DEJO ORDENADO, EN VEZ DE VOLVER A LEER
+      *---- EMPLEADOS.TXT Y REPETIR EL SORT: ESO ES LO CARO QUE UN
+      *---- REINICIO DEBE EVITAR, NO SOLO LA REESCRITURA DE SALIDA.
+           IF WS-CHECKPOINT-EXISTE
+              PERFORM 2225-CARGAR-TABLA-DESDE-ESPEJO
+                 THRU 2225-CARGAR-TABLA-DESDE-ESPEJO-EXIT
+           ELSE
+      *---- ORDENO EL ARCHIVO DE ENTRADA CON EL VERBO SORT EN LUGAR DEL
+      *---- ANTIGUO BUBBLE SORT EN WORKING-STORAGE. LA PROCEDURE DE
+      *---- ENTRADA LEE Y VALIDA CADA REGISTRO (LOS INVALIDOS VAN AL
+      *---- RECHAZADOS Y NO SE LIBERAN AL SORT); LA PROCEDURE DE SALIDA
+      *---- TRAE LOS REGISTROS YA ORDENADOS A WS-LISTA-EMP Y LOS DEJA
+      *---- GRABADOS EN EL ESPEJO POR SI HACE FALTA REINICIAR MAS
+      *---- ADELANTE. LA CLAVE PRINCIPAL SALE DE WS-PARM-CLAVE-ORDEN,
+      *---- EL PARAMETRO DE CORRIDA; EL SORT VERB NO ADMITE UNA LISTA
+      *---- DE KEY DINAMICA, ASI QUE ELIJO ENTRE LAS TRES VARIANTES
+      *---- POSIBLES.
+              EVALUATE TRUE
+                  WHEN WS-CLAVE-ES-APELLIDO
+                       SORT WORK-ORDENAMIENTO
+                           ON ASCENDING KEY WORK-APELLIDO
+                                            WORK-NOMBRE
+                           INPUT PROCEDURE  2210-LEER-Y-FILTRAR
+                              THRU 2210-LEER-Y-FILTRAR-EXIT
+                           OUTPUT PROCEDURE 2220-ARMAR-TABLA-ORDENADA
+                              THRU 2220-ARMAR-TABLA-ORDENADA-EXIT
+                  WHEN WS-CLAVE-ES-ID
+                       SORT WORK-ORDENAMIENTO
+                           ON ASCENDING KEY WORK-ID
+                           INPUT PROCEDURE  2210-LEER-Y-FILTRAR
+                              THRU 2210-LEER-Y-FILTRAR-EXIT
+                           OUTPUT PROCEDURE 2220-ARMAR-TABLA-ORDENADA
+                              THRU 2220-ARMAR-TABLA-ORDENADA-EXIT
+                  WHEN OTHER
+                       SORT WORK-ORDENAMIENTO
+                           ON ASCENDING KEY WORK-ESTADO
+                                            WORK-APELLIDO
+                                            WORK-NOMBRE
+                           INPUT PROCEDURE  2210-LEER-Y-FILTRAR
+                              THRU 2210-LEER-Y-FILTRAR-EXIT
+                           OUTPUT PROCEDURE 2220-ARMAR-TABLA-ORDENADA
+                              THRU 2220-ARMAR-TABLA-ORDENADA-EXIT
+              END-EVALUATE
+           END-IF.
+
+      *---- EL SIGUIENTE PARRAFO LEE TODO EL OCCURS DE EMPLEADOS Y LO
+      *---- GRABA EN EL ARCHIVO DE SALIDA.
+           PERFORM 2300-MOVER-SALIDA
+              THRU 2300-MOVER-SALIDA-EXIT.
+
+      *---- ADEMAS DEL ARCHIVO COMBINADO, GENERO UN ARCHIVO POR CADA
+      *---- ESTADO DISTINTO QUE HAYA APARECIDO EN LA LISTA ORDENADA.
+           PERFORM 2350-GRABAR-POR-ESTADO
+              THRU 2350-GRABAR-POR-ESTADO-EXIT.
+
+       2200-PROCESAR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2210-LEER-Y-FILTRAR.
+
+           PERFORM UNTIL FS-EMPLEADOS-EOF
+
+              PERFORM 1115-VALIDAR-ESTADO
+                 THRU 1115-VALIDAR-ESTADO-EXIT
+
+              IF WS-ESTADO-ENCONTRADO
+                 MOVE ENT-EMP-ESTADO     TO WORK-ESTADO
+                 MOVE ENT-EMP-APELLIDO   TO WORK-APELLIDO
+                 MOVE ENT-EMP-NOMBRE     TO WORK-NOMBRE
+                 MOVE ENT-EMP-ID-EMPLEADO TO WORK-ID
+                 RELEASE WORK-REG-ORDEN
+              ELSE
+                 PERFORM 1120-RECHAZAR-EMPLEADO
+                    THRU 1120-RECHAZAR-EMPLEADO-EXIT
+              END-IF
+
+              PERFORM 1110-LEER-EMPLEADOS
+                 THRU 1110-LEER-EMPLEADOS-EXIT
+
+           END-PERFORM.
+
+       2210-LEER-Y-FILTRAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2220-ARMAR-TABLA-ORDENADA.
+
+           MOVE 0      TO WS-II.
+           MOVE 'NO'   TO WS-FIN-SORT.
+
+           OPEN OUTPUT SNAP-ORDENADO.
+
+           PERFORM UNTIL WS-SORT-TERMINADO
+              RETURN WORK-ORDENAMIENTO
+                 AT END
+                    MOVE 'SI' TO WS-FIN-SORT
+                 NOT AT END
+                    ADD 1 TO WS-II
+                    IF WS-II > WS-MAX-EMPLEADOS
+                       DISPLAY 'ERROR: EL ARCHIVO DE EMPLEADOS SUPERA '
+                       DISPLAY 'EL MAXIMO DE REGISTROS SOPORTADO: '
+                               WS-MAX-EMPLEADOS
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM 3200-CERRAR-ARCHIVOS
+                          THRU 3200-CERRAR-ARCHIVOS-FIN
+                       STOP RUN
+                    END-IF
+                    MOVE WORK-ID        TO WS-ITEM-ID (WS-II)
+                    MOVE WORK-NOMBRE    TO WS-ITEM-NOMBRE (WS-II)
+                    MOVE WORK-APELLIDO  TO WS-ITEM-APELLIDO (WS-II)
+                    MOVE WORK-ESTADO    TO WS-ITEM-ESTADO (WS-II)
+      *---- ESPEJO EL REGISTRO YA ORDENADO PARA PODER SALTEAR ESTE
+      *---- SORT SI HACE FALTA REINICIAR LA CORRIDA MAS ADELANTE.
+                    MOVE WORK-ID        TO SNAP-ID
+                    MOVE WORK-NOMBRE    TO SNAP-NOMBRE
+                    MOVE WORK-APELLIDO  TO SNAP-APELLIDO
+                    MOVE WORK-ESTADO    TO SNAP-ESTADO
+                    WRITE REG-SNAPSHOT
+                    IF NOT FS-SNAPSHOT-OK
+                       DISPLAY 'ERROR AL GRABAR EL ESPEJO DE '
+                               'ORDENAMIENTO'
+                       DISPLAY 'FILE STATUS: ' FS-SNAPSHOT
+                    END-IF
+              END-RETURN
+           END-PERFORM.
+
+           CLOSE SNAP-ORDENADO.
+           IF NOT FS-SNAPSHOT-OK
+              DISPLAY 'ERROR AL CERRAR EL ESPEJO DE ORDENAMIENTO'
+              DISPLAY 'FILE STATUS: ' FS-SNAPSHOT
+           END-IF.
+
+           MOVE WS-II TO WS-CONT-REG-VALIDOS.
+
+       2220-ARMAR-TABLA-ORDENADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2225-CARGAR-TABLA-DESDE-ESPEJO.
+
+      *---- RECONSTRUYE WS-LISTA-EMP LEYENDO SECUENCIALMENTE EL ESPEJO
+      *---- QUE LA CORRIDA ANTERIOR DEJO EN CL18EJ02.SRT, EN VEZ DE
+      *---- VOLVER A LEER EMPLEADOS.TXT Y REPETIR EL SORT. EL ESPEJO YA
+      *---- QUEDO ESCRITO EN EL ORDEN FINAL, ASI QUE ALCANZA CON UNA
+      *---- LECTURA SECUENCIAL SIN VOLVER A COMPARAR NADA.
+           MOVE 0 TO WS-II.
+
+           OPEN INPUT SNAP-ORDENADO.
+
+           IF NOT FS-SNAPSHOT-OK
+              DISPLAY 'ERROR AL ABRIR EL ESPEJO DE ORDENAMIENTO'
+              DISPLAY 'FILE STATUS: ' FS-SNAPSHOT
+              MOVE 16 TO RETURN-CODE
+              PERFORM 3200-CERRAR-ARCHIVOS
+                 THRU 3200-CERRAR-ARCHIVOS-FIN
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL FS-SNAPSHOT-EOF
+              READ SNAP-ORDENADO
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    ADD 1 TO WS-II
+                    IF WS-II > WS-MAX-EMPLEADOS
+                       DISPLAY 'ERROR: EL ESPEJO SUPERA EL MAXIMO DE '
+                       DISPLAY 'REGISTROS SOPORTADO: ' WS-MAX-EMPLEADOS
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM 3200-CERRAR-ARCHIVOS
+                          THRU 3200-CERRAR-ARCHIVOS-FIN
+                       STOP RUN
+                    END-IF
+                    MOVE SNAP-ID        TO WS-ITEM-ID (WS-II)
+                    MOVE SNAP-NOMBRE    TO WS-ITEM-NOMBRE (WS-II)
+                    MOVE SNAP-APELLIDO  TO WS-ITEM-APELLIDO (WS-II)
+                    MOVE SNAP-ESTADO    TO WS-ITEM-ESTADO (WS-II)
+              END-READ
+           END-PERFORM.
+
+           CLOSE SNAP-ORDENADO.
+
+           MOVE WS-II TO WS-CONT-REG-VALIDOS.
+
+       2225-CARGAR-TABLA-DESDE-ESPEJO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-MOVER-SALIDA.
+
+      *---- SI VENGO DE UN CHECKPOINT, ARRANCO DESPUES DEL ULTIMO
+      *---- REGISTRO YA GRABADO EN LA CORRIDA ANTERIOR (EL HEADER YA
+      *---- QUEDO GRABADO EN LA CORRIDA QUE DEJO ESE CHECKPOINT).
+           IF WS-CHECKPOINT-EXISTE
+              COMPUTE WS-INICIO-MOVER = WS-CKP-ULTIMO-II + 1
+           ELSE
+              MOVE 1 TO WS-INICIO-MOVER
+              PERFORM 2365-GRABAR-HEADER-SALIDA
+                 THRU 2365-GRABAR-HEADER-SALIDA-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-II FROM WS-INICIO-MOVER BY 1 UNTIL WS-II
+                                                 > WS-CONT-REG-VALIDOS
+
+              MOVE 'D'                 TO REG-TIPO
+              MOVE WS-ITEM-EMP (WS-II) TO REG-CUERPO-DETALLE
+
+              PERFORM 2400-GRABAR-SALIDA
+                 THRU 2400-GRABAR-SALIDA-EXIT
+
+      *---- GRABO EL CHECKPOINT DESPUES DE CADA REGISTRO (NO CADA N)
+      *---- PORQUE SAL-SALIDA ES LINE SEQUENTIAL Y NO SE PUEDE TRUNCAR
+      *---- NI REPOSICIONAR AL REANUDAR; SI EL CHECKPOINT QUEDARA
+      *---- ATRASADO RESPECTO DEL ULTIMO WRITE, EL REINICIO VOLVERIA A
+      *---- ESCRIBIR LOS REGISTROS YA GRABADOS ENTRE EL ULTIMO
+      *---- CHECKPOINT Y EL ABEND, DUPLICANDOLOS EN LA SALIDA.
+              PERFORM 2450-GRABAR-CHECKPOINT
+                 THRU 2450-GRABAR-CHECKPOINT-EXIT
+
+           END-PERFORM.
+
+      *---- TERMINE DE GRABAR LOS DETALLES, AGREGO EL TRAILER CON LOS
+      *---- TOTALES Y YA NO HACE FALTA EL CHECKPOINT.
+           PERFORM 2370-GRABAR-TRAILER-SALIDA
+              THRU 2370-GRABAR-TRAILER-SALIDA-EXIT.
+
+           PERFORM 2460-LIMPIAR-CHECKPOINT
+              THRU 2460-LIMPIAR-CHECKPOINT-EXIT.
+
+       2300-MOVER-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2365-GRABAR-HEADER-SALIDA.
+
+           MOVE 'H'                          TO REG-TIPO.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO REG-HDR-FECHA.
+           MOVE WS-CONT-REG-VALIDOS          TO REG-HDR-TOTAL-REGISTROS.
+
+           PERFORM 2400-GRABAR-SALIDA
+              THRU 2400-GRABAR-SALIDA-EXIT.
+
+       2365-GRABAR-HEADER-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2370-GRABAR-TRAILER-SALIDA.
+
+      *---- CUENTO CUANTOS REGISTROS VALIDOS HAY POR CADA ESTADO DE LA
+      *---- TABLA PARA ARMAR EL TRAILER DE CONTROL.
+           MOVE 'T'                          TO REG-TIPO.
+           MOVE WS-CONT-REG-VALIDOS          TO REG-TRL-TOTAL-GENERAL.
+
+           PERFORM VARYING WS-KK FROM 1 BY 1 UNTIL WS-KK >
+                                                 WS-CANT-ESTADOS-VALIDOS
+              MOVE WS-ESTADO-VALIDO (WS-KK)
+                                   TO REG-TRL-COD-ESTADO (WS-KK)
+              MOVE 0               TO REG-TRL-CANT-ESTADO (WS-KK)
+              PERFORM VARYING WS-JJ FROM 1 BY 1 UNTIL WS-JJ >
+                                                 WS-CONT-REG-VALIDOS
+                 IF WS-ITEM-ESTADO (WS-JJ) = WS-ESTADO-VALIDO (WS-KK)
+                    ADD 1 TO REG-TRL-CANT-ESTADO (WS-KK)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM 2400-GRABAR-SALIDA
+              THRU 2400-GRABAR-SALIDA-EXIT.
+
+       2370-GRABAR-TRAILER-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2350-GRABAR-POR-ESTADO.
+
+      *---- WS-LISTA-EMP PUEDE ESTAR ORDENADA POR ESTADO, APELLIDO O ID
+      *---- SEGUN WS-PARM-CLAVE-ORDEN, ASI QUE LOS REGISTROS DE UN
+      *---- MISMO ESTADO YA NO TIENEN POR QUE QUEDAR ADYACENTES. RECORRO
+      *---- LA TABLA DE ESTADOS VALIDOS Y, POR CADA UNO, BARRO TODO EL
+      *---- OCCURS BUSCANDO SUS REGISTROS; SOLO ABRO EL ARCHIVO DE ESE
+      *---- ESTADO SI REALMENTE APARECE ALGUN REGISTRO.
+           PERFORM VARYING WS-KK FROM 1 BY 1 UNTIL WS-KK >
+                                                 WS-CANT-ESTADOS-VALIDOS
+              MOVE WS-ESTADO-VALIDO(WS-KK)  TO WS-EST-ACTUAL-SPLIT
+              MOVE 'NO'                     TO WS-FLAG-HAY-REG-ESTADO
+
+              PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
+                                                 WS-CONT-REG-VALIDOS
+                 IF WS-ITEM-ESTADO(WS-II) = WS-EST-ACTUAL-SPLIT
+                    IF WS-NO-HAY-REG-ESTADO
+                       PERFORM 2351-ABRIR-ARCHIVO-ESTADO
+                          THRU 2351-ABRIR-ARCHIVO-ESTADO-EXIT
+                       MOVE 'SI' TO WS-FLAG-HAY-REG-ESTADO
+                    END-IF
+                    MOVE WS-ITEM-EMP(WS-II) TO REG-SAL-ESTADO
+                    PERFORM 2352-GRABAR-ARCHIVO-ESTADO
+                       THRU 2352-GRABAR-ARCHIVO-ESTADO-EXIT
+                 END-IF
+              END-PERFORM
+
+              IF WS-HAY-REG-ESTADO
+                 CLOSE SAL-ESTADO
+                 IF NOT FS-ESTADO-OK
+                    DISPLAY 'ERROR AL CERRAR EL ARCHIVO: '
+                            WS-NOMBRE-ARCHIVO-ESTADO
+                    DISPLAY 'FILE STATUS: ' FS-ESTADO
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       2350-GRABAR-POR-ESTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2351-ABRIR-ARCHIVO-ESTADO.
+
+           STRING '../EMPLEADOSxESTADO-' DELIMITED BY SIZE
+                  WS-EST-ACTUAL-SPLIT    DELIMITED BY SIZE
+                  '.TXT'                 DELIMITED BY SIZE
+                  INTO WS-NOMBRE-ARCHIVO-ESTADO.
+
+           OPEN OUTPUT SAL-ESTADO.
+
+           EVALUATE TRUE
+               WHEN FS-ESTADO-OK
+                    CONTINUE
+               WHEN FS-ESTADO-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO: '
+                            WS-NOMBRE-ARCHIVO-ESTADO
+                    DISPLAY 'FILE STATUS: ' FS-ESTADO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO: '
+                            WS-NOMBRE-ARCHIVO-ESTADO
+                    DISPLAY 'FILE STATUS: ' FS-ESTADO
+           END-EVALUATE.
+
+       2351-ABRIR-ARCHIVO-ESTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2352-GRABAR-ARCHIVO-ESTADO.
+
+           WRITE REG-SAL-ESTADO.
+
+           EVALUATE TRUE
+               WHEN FS-ESTADO-OK
+                    CONTINUE
+               WHEN FS-ESTADO-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO: '
+                            WS-NOMBRE-ARCHIVO-ESTADO
+                    DISPLAY 'FILE STATUS: ' FS-ESTADO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO: '
+                            WS-NOMBRE-ARCHIVO-ESTADO
+                    DISPLAY 'FILE STATUS: ' FS-ESTADO
+           END-EVALUATE.
+
+       2352-GRABAR-ARCHIVO-ESTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-GRABAR-SALIDA.
+
+           WRITE REG-SALIDA.
+
+      *---- WS-CONT-REG-SALIDA CUENTA SOLO LOS DETALLES DE EMPLEADO;
+      *---- EL HEADER Y EL TRAILER NO SON EMPLEADOS Y NO DEBEN INFLAR
+      *---- EL TOTAL QUE SE MUESTRA Y SE PERSISTE EN EL CHECKPOINT.
+           EVALUATE TRUE
+               WHEN FS-SALIDA-OK
+                    IF REG-ES-DETALLE
+                       ADD 1 TO WS-CONT-REG-SALIDA
+                    END-IF
+               WHEN FS-SALIDA-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA
+           END-EVALUATE.
+
+       2400-GRABAR-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2450-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHK-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              MOVE WS-II                  TO CHK-ULTIMO-II
+              MOVE WS-CONT-REG-SALIDA     TO CHK-CONT-SALIDA
+              MOVE WS-PARM-CLAVE-ORDEN    TO CHK-CLAVE-ORDEN
+              MOVE WS-CONT-REG-EMPLEADOS  TO CHK-CONT-EMPLEADOS
+              MOVE WS-CONT-REG-RECHAZADOS TO CHK-CONT-RECHAZADOS
+              WRITE REG-CHECKPOINT
+              CLOSE CHK-CHECKPOINT
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL CERRAR EL CHECKPOINT'
+                 DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+              END-IF
+           ELSE
+              DISPLAY 'ERROR AL GRABAR EL CHECKPOINT'
+              DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-IF.
+
+       2450-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2460-LIMPIAR-CHECKPOINT.
+
+      *---- TRUNCO EL ARCHIVO DE CHECKPOINT Y SU ESPEJO DE TABLA
+      *---- ORDENADA PARA QUE LA PROXIMA CORRIDA ARRANQUE DE CERO.
+           OPEN OUTPUT CHK-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              CLOSE CHK-CHECKPOINT
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL CERRAR EL CHECKPOINT'
+                 DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+              END-IF
+           ELSE
+              DISPLAY 'ERROR AL LIMPIAR EL CHECKPOINT'
+              DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-IF.
+
+           OPEN OUTPUT SNAP-ORDENADO.
+
+           IF FS-SNAPSHOT-OK
+              CLOSE SNAP-ORDENADO
+              IF NOT FS-SNAPSHOT-OK
+                 DISPLAY 'ERROR AL CERRAR EL ESPEJO DE ORDENAMIENTO'
+                 DISPLAY 'FILE STATUS: ' FS-SNAPSHOT
+              END-IF
+           ELSE
+              DISPLAY 'ERROR AL LIMPIAR EL ESPEJO DE ORDENAMIENTO'
+              DISPLAY 'FILE STATUS: ' FS-SNAPSHOT
+           END-IF.
+
+       2460-LIMPIAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-GENERAR-RESUMEN.
+
+      *---- WS-LISTA-EMP PUEDE ESTAR ORDENADA POR ESTADO, APELLIDO O ID
+      *---- SEGUN WS-PARM-CLAVE-ORDEN, ASI QUE YA NO PUEDO ASUMIR QUE
+      *---- LOS REGISTROS DEL MISMO ESTADO QUEDAN ADYACENTES. RECORRO
+      *---- LA TABLA DE ESTADOS VALIDOS Y CUENTO LAS COINCIDENCIAS DE
+      *---- CADA UNO CONTRA TODO EL OCCURS.
+           PERFORM VARYING WS-KK FROM 1 BY 1 UNTIL WS-KK >
+                                                 WS-CANT-ESTADOS-VALIDOS
+              MOVE WS-ESTADO-VALIDO(WS-KK) TO WS-RES-ESTADO-ACTUAL
+              MOVE 0                       TO WS-RES-CANTIDAD-ACTUAL
+
+              PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
+                                                 WS-CONT-REG-VALIDOS
+                 IF WS-ITEM-ESTADO(WS-II) = WS-RES-ESTADO-ACTUAL
+                    ADD 1 TO WS-RES-CANTIDAD-ACTUAL
+                 END-IF
+              END-PERFORM
+
+              PERFORM 2510-ESCRIBIR-RESUMEN-ESTADO
+                 THRU 2510-ESCRIBIR-RESUMEN-ESTADO-EXIT
+           END-PERFORM.
+
+           MOVE WS-CONT-REG-VALIDOS   TO WS-RES-TOT-CANT.
+           MOVE WS-RES-LINEA-TOTAL    TO REG-RESUMEN.
+
+           PERFORM 2520-GRABAR-RESUMEN
+              THRU 2520-GRABAR-RESUMEN-EXIT.
+
+       2500-GENERAR-RESUMEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2510-ESCRIBIR-RESUMEN-ESTADO.
+
+           MOVE WS-RES-ESTADO-ACTUAL    TO WS-RES-LIN-ESTADO.
+           MOVE WS-RES-CANTIDAD-ACTUAL  TO WS-RES-LIN-CANT.
+           MOVE WS-RES-LINEA            TO REG-RESUMEN.
+
+           PERFORM 2520-GRABAR-RESUMEN
+              THRU 2520-GRABAR-RESUMEN-EXIT.
+
+       2510-ESCRIBIR-RESUMEN-ESTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2520-GRABAR-RESUMEN.
+
+           WRITE REG-RESUMEN.
+
+           EVALUATE TRUE
+               WHEN FS-RESUMEN-OK
+                    ADD 1 TO WS-CONT-REG-RESUMEN
+               WHEN FS-RESUMEN-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RESUMEN'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMEN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE RESUMEN'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMEN
+           END-EVALUATE.
+
+       2520-GRABAR-RESUMEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-DETECTAR-DUPLICADOS.
+
+      *---- ORDENO WS-LISTA-EMP POR ID CON EL VERBO SORT PARA QUE LOS
+      *---- IDS REPETIDOS QUEDEN ADYACENTES Y SE PUEDAN COMPARAR EN UNA
+      *---- SOLA PASADA, EN LUGAR DE UN CHEQUEO O(N^2) CONTRA TODO EL
+      *---- OCCURS.
+           SORT WORK-DUPLICADOS
+               ON ASCENDING KEY WORK-DUP-ID
+               INPUT PROCEDURE  2610-LIBERAR-PARA-DUPLICADOS
+                  THRU 2610-LIBERAR-PARA-DUPLICADOS-EXIT
+               OUTPUT PROCEDURE 2620-COMPARAR-DUPLICADOS
+                  THRU 2620-COMPARAR-DUPLICADOS-EXIT.
+
+       2600-DETECTAR-DUPLICADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2610-LIBERAR-PARA-DUPLICADOS.
+
+           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
+                                              WS-CONT-REG-VALIDOS
+              MOVE WS-ITEM-ID(WS-II)        TO WORK-DUP-ID
+              MOVE WS-ITEM-NOMBRE(WS-II)    TO WORK-DUP-NOMBRE
+              MOVE WS-ITEM-APELLIDO(WS-II)  TO WORK-DUP-APELLIDO
+              MOVE WS-ITEM-ESTADO(WS-II)    TO WORK-DUP-ESTADO
+              RELEASE WORK-DUP-REG
+           END-PERFORM.
+
+       2610-LIBERAR-PARA-DUPLICADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2620-COMPARAR-DUPLICADOS.
+
+           MOVE 'NO' TO WS-FIN-SORT-DUP.
+           MOVE 'SI' TO WS-DUP-PRIMERA-VEZ.
+           MOVE 'NO' TO WS-DUP-YA-GRABADO.
+
+           PERFORM UNTIL WS-SORT-DUP-TERMINADO
+              RETURN WORK-DUPLICADOS
+                 AT END
+                    MOVE 'SI' TO WS-FIN-SORT-DUP
+                 NOT AT END
+                    MOVE WORK-DUP-REG TO WS-DUP-REG-ACTUAL
+                    IF WS-DUP-ES-PRIMERA
+                       MOVE 'NO' TO WS-DUP-PRIMERA-VEZ
+                    ELSE
+                       IF WS-DUP-ACT-ID = WS-DUP-ANT-ID
+                          IF NOT WS-DUP-GRABADO-SI
+                             MOVE WS-DUP-REG-ANTERIOR TO REG-DUPLICADOS
+                             PERFORM 2630-GRABAR-DUPLICADO
+                                THRU 2630-GRABAR-DUPLICADO-EXIT
+                             MOVE 'SI' TO WS-DUP-YA-GRABADO
+                          END-IF
+                          MOVE WS-DUP-REG-ACTUAL TO REG-DUPLICADOS
+                          PERFORM 2630-GRABAR-DUPLICADO
+                             THRU 2630-GRABAR-DUPLICADO-EXIT
+                       ELSE
+                          MOVE 'NO' TO WS-DUP-YA-GRABADO
+                       END-IF
+                    END-IF
+                    MOVE WS-DUP-REG-ACTUAL TO WS-DUP-REG-ANTERIOR
+              END-RETURN
+           END-PERFORM.
+
+       2620-COMPARAR-DUPLICADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2630-GRABAR-DUPLICADO.
+
+           WRITE REG-DUPLICADOS.
+
+           EVALUATE TRUE
+               WHEN FS-DUPLICADOS-OK
+                    ADD 1 TO WS-CONT-REG-DUPLICADOS
+               WHEN FS-DUPLICADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE DUPLICADOS'
+                    DISPLAY 'FILE STATUS: ' FS-DUPLICADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE DUPLICADOS'
+                    DISPLAY 'FILE STATUS: ' FS-DUPLICADOS
+           END-EVALUATE.
+
+       2630-GRABAR-DUPLICADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           MOVE WS-CONT-REG-EMPLEADOS       TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE REGISTROS EMPLEADOS   : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-CONT-REG-VALIDOS         TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE REGISTROS VALIDOS     : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-CONT-REG-RECHAZADOS      TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE REGISTROS RECHAZADOS  : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-CONT-REG-SALIDA          TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE REGISTROS SALIDA      : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-CONT-REG-RESUMEN         TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE LINEAS DE RESUMEN     : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-CONT-REG-DUPLICADOS      TO WS-FORMAT-IMPORTE.
+           DISPLAY 'CANTIDAD DE REGISTROS DUPLICADOS  : '
+                   WS-FORMAT-IMPORTE.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+      *---- ENT-EMPLEADOS NO SE ABRE EN UNA CORRIDA REANUDADA POR
+      *---- CHECKPOINT (1000-INICIAR), ASI QUE SOLO SE CIERRA SI SE
+      *---- ABRIO REALMENTE.
+           IF NOT WS-CHECKPOINT-EXISTE
+              CLOSE ENT-EMPLEADOS
+              IF NOT FS-EMPLEADOS-OK
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: '
+                         FS-EMPLEADOS
+              END-IF
+           END-IF.
+
+           CLOSE SAL-SALIDA
+                 RES-RESUMEN
+                 REJ-RECHAZADOS
+                 DUP-DUPLICADOS.
+
+           IF NOT FS-SALIDA-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA: ' FS-SALIDA
+           END-IF.
+
+           IF NOT FS-RESUMEN-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO RESUMEN: ' FS-RESUMEN
+           END-IF.
+
+           IF NOT FS-RECHAZADOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO RECHAZADOS: '
+                      FS-RECHAZADOS
+           END-IF.
+
+           IF NOT FS-DUPLICADOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DUPLICADOS: '
+                      FS-DUPLICADOS
+           END-IF.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL18EJ02.
