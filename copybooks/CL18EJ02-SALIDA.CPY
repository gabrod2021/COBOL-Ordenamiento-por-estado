@@ -0,0 +1,33 @@
+      ******************************************************************
+      * LAYOUT COMPARTIDO DEL ARCHIVO DE SALIDA (EMPLEADOSxESTADO.TXT)
+      * REG-TIPO DISTINGUE HEADER/DETALLE/TRAILER; LOS CONSUMIDORES
+      * DEBEN INCLUIR ESTE COPYBOOK EN LUGAR DE REDEFINIR LOS 59 BYTES
+      * A MANO.
+      ******************************************************************
+       01 REG-SALIDA.
+           05 REG-TIPO                       PIC X(01).
+               88 REG-ES-HEADER                      VALUE 'H'.
+               88 REG-ES-DETALLE                     VALUE 'D'.
+               88 REG-ES-TRAILER                     VALUE 'T'.
+           05 REG-CUERPO                     PIC X(59).
+           05 REG-CUERPO-DETALLE REDEFINES REG-CUERPO.
+               10 REG-DET-ID                 PIC 9(08).
+               10 REG-DET-NOMBRE              PIC X(25).
+               10 REG-DET-APELLIDO            PIC X(25).
+               10 REG-DET-ESTADO              PIC X(01).
+           05 REG-CUERPO-HEADER REDEFINES REG-CUERPO.
+               10 REG-HDR-FECHA               PIC X(08).
+               10 REG-HDR-TOTAL-REGISTROS     PIC 9(06).
+               10 FILLER                      PIC X(45).
+           05 REG-CUERPO-TRAILER REDEFINES REG-CUERPO.
+               10 REG-TRL-TOTAL-GENERAL       PIC 9(06).
+      *---- OCCURS EN LITERAL (NO WS-CANT-ESTADOS-VALIDOS): ESTE
+      *---- COPYBOOK SE INCLUYE DESDE LA FILE SECTION, QUE EN COBOL VA
+      *---- ANTES DE WORKING-STORAGE, ASI QUE NO PUEDE VER LA CONSTANTE
+      *---- ALLI DECLARADA. SI CAMBIA LA CANTIDAD DE ESTADOS VALIDOS EN
+      *---- WS-CANT-ESTADOS-VALIDOS (CL18EJ01.v.ESTADO.cbl), ACTUALIZAR
+      *---- TAMBIEN ESTE OCCURS A MANO.
+               10 REG-TRL-POR-ESTADO OCCURS 5 TIMES.
+                   15 REG-TRL-COD-ESTADO      PIC X(01).
+                   15 REG-TRL-CANT-ESTADO     PIC 9(06).
+               10 FILLER                      PIC X(18).
